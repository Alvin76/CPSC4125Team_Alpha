@@ -0,0 +1,1054 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    BREAKS.
+        AUTHOR.        CSU0020 ADAM DAVIES.
+      ******************************************************************
+      *                                                            *
+      *    EXAMPLE PAYROLL PROGRAM SERIES FOR CPSC3111 (COBOL).    *
+      *    FORMAT OF THE SELECT STATEMENT FOR THE DATA SETS USED.  *
+      *                                                            *
+      ******************************************************************
+
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER.
+            Z13
+            WITH DEBUGGING MODE
+            .
+
+        INPUT-OUTPUT SECTION.
+
+        FILE-CONTROL.
+            SELECT HOURS-FILE             ASSIGN TO MYINFILE.
+            SELECT EMPLOYEE-MASTER-FILE   ASSIGN TO MYEMPMST
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS EMP-ID-NUMBER.
+            SELECT PRINT-FILE             ASSIGN TO MYREPORT.
+            SELECT EXCEPT-FILE            ASSIGN TO MYEXCEPT.
+            SELECT SUSPENSE-FILE          ASSIGN TO MYSUSPEN.
+            SELECT OPTIONAL CONTROL-FILE  ASSIGN TO MYCNTRL.
+            SELECT YTD-FILE               ASSIGN TO MYYTD
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS YTD-ID-NUMBER.
+            SELECT GL-FILE                ASSIGN TO MYGLEXT.
+            SELECT OPTIONAL PARM-FILE     ASSIGN TO MYPARM.
+            SELECT OPTIONAL OTRULES-FILE  ASSIGN TO MYOTRULE
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS OTR-DIV.
+            SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO MYCHKPT.
+
+        DATA DIVISION.
+        FILE SECTION.
+
+        FD  HOURS-FILE
+            RECORDING MODE IS F.
+        01  HOURS-FILE-REC.
+            10  FILLER                    PIC X(080).
+
+        FD  EMPLOYEE-MASTER-FILE
+            RECORD CONTAINS 80 CHARACTERS.
+            COPY EMPMAST.
+
+        FD  PRINT-FILE
+            RECORDING MODE IS F.
+        01  PRINT-REC.
+            10  FILLER                    PIC X(132).
+
+        FD  EXCEPT-FILE
+            RECORDING MODE IS F.
+        01  EXCEPT-REC.
+            10  FILLER                    PIC X(132).
+
+        FD  SUSPENSE-FILE
+            RECORDING MODE IS F.
+        01  SUSPENSE-FILE-REC.
+            10  FILLER                    PIC X(086).
+
+        FD  CONTROL-FILE
+            RECORDING MODE IS F.
+        01  CONTROL-FILE-REC.
+            10  FILLER                    PIC X(080).
+
+        FD  YTD-FILE
+            RECORD CONTAINS 80 CHARACTERS.
+            COPY YTD.
+
+        FD  GL-FILE
+            RECORDING MODE IS F.
+        01  GL-FILE-REC.
+            10  FILLER                    PIC X(080).
+
+        FD  PARM-FILE
+            RECORDING MODE IS F.
+        01  PARM-FILE-REC.
+            10  FILLER                    PIC X(080).
+
+        FD  OTRULES-FILE
+            RECORD CONTAINS 80 CHARACTERS.
+            COPY OTRULES.
+
+        FD  CHECKPOINT-FILE
+            RECORDING MODE IS F.
+        01  CHECKPOINT-FILE-REC.
+            10  FILLER                    PIC X(277).
+
+        WORKING-STORAGE SECTION.
+
+        01  WS-COUNTERS-FLAGS.
+            10  EOF-FLAG                  PIC X(03) VALUE "NO".
+            10  WS-SPACING                PIC 9(01) VALUE 2.
+            10  REC-COUNT                 PIC 9(05) VALUE ZERO.
+            10  WS-LINE-COUNT             PIC 9(03) VALUE 0.
+            10  WS-PAGE                   PIC 9(03) VALUE 0.
+            10  REJECT-COUNT              PIC 9(05) VALUE ZERO.
+            10  PROCESSED-COUNT           PIC 9(05) VALUE ZERO.
+            10  WS-VALID-REC              PIC X(03) VALUE "YES".
+            10  WS-NO-CONTROL-CARD        PIC X(03) VALUE "NO".
+
+        01  WS-RECONCILE-FIELDS.
+            10  WS-RECS-READ              PIC S9(05) VALUE 0.
+            10  WS-RECS-ACCOUNTED         PIC S9(05) VALUE 0.
+
+        01  WS-YTD-FLAGS.
+            10  WS-YTD-NOT-FOUND          PIC X(03) VALUE "NO".
+
+        01  WS-MASTER-FLAGS.
+            10  WS-MASTER-NOT-FOUND       PIC X(03) VALUE "NO".
+
+        01  WS-REJECT-FIELDS.
+            10  WS-REJECT-REASON          PIC X(40) VALUE SPACES.
+
+        01  WS-SEQ-CHECK-FIELDS.
+            10  WS-SEQ-DIV                PIC X(02) VALUE LOW-VALUES.
+            10  WS-SEQ-DEPT               PIC X(03) VALUE LOW-VALUES.
+            10  WS-SEQ-EOF                PIC X(03) VALUE "NO".
+            10  WS-SEQ-REC-NUM            PIC 9(05) VALUE ZERO.
+
+        01  WS-MODE-FLAGS.
+            10  WS-SUMMARY-MODE           PIC X(03) VALUE "NO".
+
+        01  WS-RESTART-FLAGS.
+            10  WS-CHK-EOF                PIC X(03) VALUE "NO".
+            10  WS-RESTART-MODE           PIC X(03) VALUE "NO".
+
+        01  WS-RESTART-FIELDS.
+            10  WS-RESTART-DIV            PIC X(02) VALUE SPACES.
+            10  WS-RESTART-DEPT           PIC X(03) VALUE SPACES.
+            10  WS-RESTART-PAGE           PIC 9(03) VALUE ZERO.
+            10  WS-RESTART-REC-COUNT      PIC 9(05) VALUE ZERO.
+            10  WS-RESTART-PROCESSED      PIC 9(05) VALUE ZERO.
+            10  WS-RESTART-REJECT         PIC 9(05) VALUE ZERO.
+            10  WS-RESTART-FT-HR-USED     PIC S9(04)V9  VALUE 0.
+            10  WS-RESTART-FT-REG-PAY     PIC S9(05)V99 VALUE 0.
+            10  WS-RESTART-FT-OT-PAY      PIC S9(05)V99 VALUE 0.
+            10  WS-RESTART-FT-FED-TAX     PIC S9(05)V99 VALUE 0.
+            10  WS-RESTART-FT-STATE-TAX   PIC S9(05)V99 VALUE 0.
+            10  WS-RESTART-FT-FICA        PIC S9(05)V99 VALUE 0.
+            10  WS-RESTART-FT-BENEFITS    PIC S9(05)V99 VALUE 0.
+            10  WS-RESTART-FT-OTHER-DEDS  PIC S9(05)V99 VALUE 0.
+            10  WS-RESTART-FT-NET-PAY     PIC S9(05)V99 VALUE 0.
+            10  WS-RESTART-FT-GROSS-PAY   PIC S9(05)V99 VALUE 0.
+            10  WS-RESTART-FT-YTD-HR-USED   PIC S9(04)V9  VALUE 0.
+            10  WS-RESTART-FT-YTD-REG-PAY   PIC S9(05)V99 VALUE 0.
+            10  WS-RESTART-FT-YTD-OT-PAY    PIC S9(05)V99 VALUE 0.
+            10  WS-RESTART-FT-YTD-EMP-DEDS  PIC S9(05)V99 VALUE 0.
+            10  WS-RESTART-FT-YTD-NET-PAY   PIC S9(05)V99 VALUE 0.
+            10  WS-RESTART-FT-YTD-GROSS-PAY PIC S9(05)V99 VALUE 0.
+            10  WS-RESTART-DT-HR-USED     PIC S9(04)V9  VALUE 0.
+            10  WS-RESTART-DT-REG-PAY     PIC S9(05)V99 VALUE 0.
+            10  WS-RESTART-DT-OT-PAY      PIC S9(05)V99 VALUE 0.
+            10  WS-RESTART-DT-FED-TAX     PIC S9(05)V99 VALUE 0.
+            10  WS-RESTART-DT-STATE-TAX   PIC S9(05)V99 VALUE 0.
+            10  WS-RESTART-DT-FICA        PIC S9(05)V99 VALUE 0.
+            10  WS-RESTART-DT-BENEFITS    PIC S9(05)V99 VALUE 0.
+            10  WS-RESTART-DT-OTHER-DEDS  PIC S9(05)V99 VALUE 0.
+            10  WS-RESTART-DT-NET-PAY     PIC S9(05)V99 VALUE 0.
+            10  WS-RESTART-DT-GROSS-PAY   PIC S9(05)V99 VALUE 0.
+            10  WS-RESTART-PT-HR-USED     PIC S9(04)V9  VALUE 0.
+            10  WS-RESTART-PT-REG-PAY     PIC S9(05)V99 VALUE 0.
+            10  WS-RESTART-PT-OT-PAY      PIC S9(05)V99 VALUE 0.
+            10  WS-RESTART-PT-FED-TAX     PIC S9(05)V99 VALUE 0.
+            10  WS-RESTART-PT-STATE-TAX   PIC S9(05)V99 VALUE 0.
+            10  WS-RESTART-PT-FICA        PIC S9(05)V99 VALUE 0.
+            10  WS-RESTART-PT-BENEFITS    PIC S9(05)V99 VALUE 0.
+            10  WS-RESTART-PT-OTHER-DEDS  PIC S9(05)V99 VALUE 0.
+            10  WS-RESTART-PT-NET-PAY     PIC S9(05)V99 VALUE 0.
+            10  WS-RESTART-PT-GROSS-PAY   PIC S9(05)V99 VALUE 0.
+
+        01  WS-OT-RULE-FIELDS.
+            10  WS-OT-THRESHOLD           PIC S9(04)V9  VALUE 40.
+            10  WS-OT-MULTIPLIER          PIC S9(01)V99 VALUE 1.50.
+
+        01  PAY-CAL-FIELDS.
+            10  PC-HR-USED                PIC S9(04)V9  VALUE 0.
+            10  PC-REG-HR                 PIC S9(04)V9  VALUE 0.
+            10  PC-OT-HR                  PIC S9(04)V9  VALUE 0.
+            10  PC-REG-PAY                PIC S9(05)V99 VALUE 0.
+            10  PC-REG-RATE               PIC S9(05)V99 VALUE 0.
+            10  PC-OT-PAY                 PIC S9(05)V99 VALUE 0.
+            10  PC-OT-RATE                PIC S9(05)V99 VALUE 0.
+            10  PC-NET-PAY                PIC S9(05)V99 VALUE 0.
+            10  PC-GROSS-PAY              PIC S9(05)V99 VALUE 0.
+            10  PC-DEDS                   PIC S9(05)V99 VALUE 0.
+            10  PC-FED-TAX                PIC S9(05)V99 VALUE 0.
+            10  PC-STATE-TAX              PIC S9(05)V99 VALUE 0.
+            10  PC-FICA                   PIC S9(05)V99 VALUE 0.
+            10  PC-BENEFITS               PIC S9(05)V99 VALUE 0.
+            10  PC-OTHER-DEDS             PIC S9(05)V99 VALUE 0.
+
+        01  DIV-DEPT-FIELDS.
+            10  DD-DIV                    PIC X(02) VALUE "  ".
+            10  DD-DEPT                   PIC X(03) VALUE "   ".
+
+        01  FINAL-TOTALS.
+            10  FT-HR-USED                PIC S9(04)V9  VALUE 0.
+            10  FT-NET-PAY                PIC S9(05)V99 VALUE 0.
+            10  FT-REG-PAY                PIC S9(05)V99 VALUE 0.
+            10  FT-OT-PAY                 PIC S9(05)V99 VALUE 0.
+            10  FT-FED-TAX                PIC S9(05)V99 VALUE 0.
+            10  FT-STATE-TAX              PIC S9(05)V99 VALUE 0.
+            10  FT-FICA                   PIC S9(05)V99 VALUE 0.
+            10  FT-BENEFITS               PIC S9(05)V99 VALUE 0.
+            10  FT-OTHER-DEDS             PIC S9(05)V99 VALUE 0.
+            10  FT-GROSS-PAY              PIC S9(05)V99 VALUE 0.
+
+        01  DIVISION-TOTALS.
+            10  DT-HR-USED                PIC S9(04)V9  VALUE 0.
+            10  DT-NET-PAY                PIC S9(05)V99 VALUE 0.
+            10  DT-REG-PAY                PIC S9(05)V99 VALUE 0.
+            10  DT-OT-PAY                 PIC S9(05)V99 VALUE 0.
+            10  DT-FED-TAX                PIC S9(05)V99 VALUE 0.
+            10  DT-STATE-TAX              PIC S9(05)V99 VALUE 0.
+            10  DT-FICA                   PIC S9(05)V99 VALUE 0.
+            10  DT-BENEFITS               PIC S9(05)V99 VALUE 0.
+            10  DT-OTHER-DEDS             PIC S9(05)V99 VALUE 0.
+            10  DT-GROSS-PAY              PIC S9(05)V99 VALUE 0.
+
+        01  DEPT-TOTALS.
+            10  PT-HR-USED                PIC S9(04)V9  VALUE 0.
+            10  PT-NET-PAY                PIC S9(05)V99 VALUE 0.
+            10  PT-REG-PAY                PIC S9(05)V99 VALUE 0.
+            10  PT-OT-PAY                 PIC S9(05)V99 VALUE 0.
+            10  PT-FED-TAX                PIC S9(05)V99 VALUE 0.
+            10  PT-STATE-TAX              PIC S9(05)V99 VALUE 0.
+            10  PT-FICA                   PIC S9(05)V99 VALUE 0.
+            10  PT-BENEFITS               PIC S9(05)V99 VALUE 0.
+            10  PT-OTHER-DEDS             PIC S9(05)V99 VALUE 0.
+            10  PT-GROSS-PAY              PIC S9(05)V99 VALUE 0.
+
+        01  FINAL-YTD-TOTALS.
+            10  FT-YTD-HR-USED            PIC S9(04)V9  VALUE 0.
+            10  FT-YTD-NET-PAY            PIC S9(05)V99 VALUE 0.
+            10  FT-YTD-REG-PAY            PIC S9(05)V99 VALUE 0.
+            10  FT-YTD-OT-PAY             PIC S9(05)V99 VALUE 0.
+            10  FT-YTD-EMP-DEDS           PIC S9(05)V99 VALUE 0.
+            10  FT-YTD-GROSS-PAY          PIC S9(05)V99 VALUE 0.
+
+            COPY PAYROLL.
+            COPY HOURSTXN.
+            COPY REJECT.
+            COPY CONTROL.
+            COPY GLEXTRCT.
+            COPY PARM.
+            COPY CHECKPT.
+
+        01  EXCEPT-HEADING-1.
+            10  FILLER                    PIC X(01) VALUE SPACES.
+            10  FILLER                    PIC X(40) VALUE
+                'PAYROLL EXCEPTION REPORT - REJECTS     '.
+            10  FILLER                    PIC X(06) VALUE 'PAGE: '.
+            10  EH-PAGE                   PIC Z(03).
+
+        01  EXCEPT-HEADING-2.
+            10  FILLER                    PIC X(40) VALUE
+                ' CCTR  EMP#  LAST         REASON       '.
+
+        01  WS-PRINT-REC                  VALUE SPACES.
+            05  PR-TOTALS-NAME.
+                10  FILLER                PIC X(01).
+                10  PR-DIV                PIC X(02).
+                10  FILLER                PIC X(01).
+                10  PR-DEPT               PIC X(03).
+                10  FILLER                PIC X(01).
+                10  PR-LAST-NAME          PIC X(11).
+                10  FILLER                PIC X(01).
+                10  PR-ID-NUMBER          PIC X(05).
+                10  FILLER                PIC X(01).
+            05  PR-HR-WORKED.
+                10  PR-HOURS-WORKED       PIC ZZZ.9.
+                10  FILLER                PIC X(01).
+            05  PR-REST.
+                10  PR-REG-PAY            PIC Z,ZZZ.99.
+                10  FILLER                PIC X(02).
+                10  PR-OT-PAY             PIC Z,ZZ9.99.
+                10  FILLER                PIC X(02).
+                10  PR-FED-TAX            PIC Z,ZZ9.99.
+                10  FILLER                PIC X(01).
+                10  PR-STATE-TAX          PIC Z,ZZ9.99.
+                10  FILLER                PIC X(01).
+                10  PR-FICA               PIC Z,ZZ9.99.
+                10  FILLER                PIC X(01).
+                10  PR-BENEFITS           PIC Z,ZZ9.99.
+                10  FILLER                PIC X(01).
+                10  PR-OTHER-DEDS         PIC Z,ZZ9.99.
+                10  FILLER                PIC X(02).
+                10  PR-NET-PAY            PIC Z,ZZ9.99CR.
+                10  PR-AST                PIC X(03).
+                10  FILLER                PIC X(20).
+
+        01  WS-DATE.
+            10  YY                        PIC 9(02).
+            10  MM                        PIC 9(02).
+            10  DD                        PIC 9(02).
+
+        01  WS-TIME.
+            10  HH                        PIC 9(02).
+            10  MN                        PIC 9(02).
+            10  SS                        PIC 9(02).
+            10  MS                        PIC 9(02).
+
+        01  HEADING-1.
+            10  FILLER                    PIC X(02) VALUE SPACES.
+            10  H-DATE.
+                15  H-MM                  PIC 9(02).
+                15  H-SLASH1              PIC X(01) VALUE '/'.
+                15  H-DD                  PIC 9(02).
+                15  H-SLASH2              PIC X(01) VALUE '/'.
+                15  H-YY                  PIC 9(02).
+            10  FILLER                    PIC X(03) VALUE SPACES.
+            10  H-TIME.
+                15  H-HH                  PIC Z9.
+                15  H-COLON               PIC X(01) VALUE ':'.
+                15  H-MN                  PIC 9(02).
+            10  FILLER                    PIC X(04) VALUE SPACES.
+            10  FILLER                    PIC X(40) VALUE
+                'PROGRAM 5, (20) ADAM DAVIES            '.
+            10  FILLER                    PIC X(05) VALUE SPACES.
+            10  FILLER                    PIC X(06) VALUE 'PAGE: '.
+            10  H-PAGE                    PIC Z(03).
+
+        01  HEADING-2.
+            10  FILLER                    PIC X(40) VALUE
+                ' CCTR   LAST         EMP# HOURS  REG PAY'.
+            10  FILLER                    PIC X(40) VALUE
+                '    OT PAY  FED TX  ST TX   FICA   BENE'.
+            10  FILLER                    PIC X(40) VALUE
+                'FITS  OTHER   NET PAY                  '.
+
+        PROCEDURE DIVISION.
+
+        010-START-HERE.
+            PERFORM 050-CHECK-SEQUENCE
+            PERFORM 060-READ-PARM
+            PERFORM 070-READ-CHECKPOINT
+            OPEN INPUT HOURS-FILE
+            OPEN INPUT EMPLOYEE-MASTER-FILE
+            IF WS-RESTART-MODE EQUAL "YES"
+                OPEN EXTEND PRINT-FILE
+                OPEN EXTEND EXCEPT-FILE
+                OPEN EXTEND SUSPENSE-FILE
+                OPEN EXTEND GL-FILE
+            ELSE
+                OPEN OUTPUT PRINT-FILE
+                OPEN OUTPUT EXCEPT-FILE
+                OPEN OUTPUT SUSPENSE-FILE
+                OPEN OUTPUT GL-FILE
+            END-IF
+            OPEN I-O YTD-FILE
+            OPEN INPUT OTRULES-FILE
+            OPEN EXTEND CHECKPOINT-FILE
+            IF WS-RESTART-MODE EQUAL "YES"
+                PERFORM 076-APPLY-RESTART
+                DISPLAY 'BREAKS RESTARTING IN DIVISION '
+                   WS-RESTART-DIV ' DEPARTMENT ' WS-RESTART-DEPT
+                   ' - SKIPPING ' WS-RESTART-REC-COUNT
+                   ' ALREADY-PROCESSED RECORDS'
+            END-IF
+            PERFORM 100-READ-INPUT
+            PERFORM 850-GET-DATE
+            PERFORM 800-PRINT-HEADINGS
+            PERFORM 1800-PRINT-EXCEPT-HEADINGS
+            IF WS-RESTART-MODE NOT EQUAL "YES"
+                MOVE PAY-DIV TO DD-DIV
+                MOVE PAY-DEPT TO DD-DEPT
+            END-IF
+
+            PERFORM 300-PROCESS-DATA
+              UNTIL EOF-FLAG = "YES"
+
+            PERFORM 511-FINAL-DIV
+            PERFORM 900-PRINT-FINAL-TOTALS
+            PERFORM 910-PRINT-YTD-TOTALS
+            PERFORM 1900-PRINT-EXCEPT-TOTAL
+            PERFORM 1950-RECONCILE-CONTROLS
+            CLOSE HOURS-FILE
+            CLOSE EMPLOYEE-MASTER-FILE
+            CLOSE PRINT-FILE
+            CLOSE EXCEPT-FILE
+            CLOSE SUSPENSE-FILE
+            CLOSE YTD-FILE
+            CLOSE GL-FILE
+            CLOSE OTRULES-FILE
+            CLOSE CHECKPOINT-FILE
+            PERFORM 1660-CLEAR-CHECKPOINT
+            GOBACK.
+
+        050-CHECK-SEQUENCE.
+            OPEN INPUT HOURS-FILE
+            OPEN INPUT EMPLOYEE-MASTER-FILE
+            PERFORM UNTIL WS-SEQ-EOF EQUAL "YES"
+                READ HOURS-FILE INTO WS-HOURS-REC
+                  AT END
+                    MOVE "YES" TO WS-SEQ-EOF
+                  NOT AT END
+                    ADD 1 TO WS-SEQ-REC-NUM
+                    MOVE HRS-ID-NUMBER TO EMP-ID-NUMBER
+                    READ EMPLOYEE-MASTER-FILE
+                      INVALID KEY
+                        DISPLAY
+                          'EMPLOYEE ' HRS-ID-NUMBER
+                          ' NOT ON MASTER FILE - SKIPPED IN SEQ CHECK'
+                      NOT INVALID KEY
+                        IF EMP-DIV < WS-SEQ-DIV
+                           OR (EMP-DIV EQUAL WS-SEQ-DIV AND
+                               EMP-DEPT < WS-SEQ-DEPT)
+                            DISPLAY
+                              'HOURS-FILE OUT OF DIVISION/DEPARTMENT '
+                              'SEQUENCE'
+                            DISPLAY
+                              '  AT RECORD ' WS-SEQ-REC-NUM
+                              ' DIV=' EMP-DIV ' DEPT=' EMP-DEPT
+                              ' EXPECTED DIV/DEPT NOT LESS THAN DIV='
+                              WS-SEQ-DIV ' DEPT=' WS-SEQ-DEPT
+                            DISPLAY
+                              'BREAKS ABORTED - TOTALS NOT PRODUCED'
+                            CLOSE HOURS-FILE
+                            CLOSE EMPLOYEE-MASTER-FILE
+                            STOP RUN
+                        END-IF
+                        MOVE EMP-DIV TO WS-SEQ-DIV
+                        MOVE EMP-DEPT TO WS-SEQ-DEPT
+                    END-READ
+            END-PERFORM
+            CLOSE HOURS-FILE
+            CLOSE EMPLOYEE-MASTER-FILE
+            .
+
+        060-READ-PARM.
+            OPEN INPUT PARM-FILE
+            READ PARM-FILE INTO WS-PARM-REC
+              AT END
+                CONTINUE
+            END-READ
+            IF PARM-SUMMARY-SWITCH EQUAL "Y"
+                MOVE "YES" TO WS-SUMMARY-MODE
+            END-IF
+            CLOSE PARM-FILE
+            .
+
+        070-READ-CHECKPOINT.
+            OPEN INPUT CHECKPOINT-FILE
+            PERFORM UNTIL WS-CHK-EOF EQUAL "YES"
+                READ CHECKPOINT-FILE INTO WS-CHECKPOINT-REC
+                  AT END
+                    MOVE "YES" TO WS-CHK-EOF
+                  NOT AT END
+                    MOVE "YES" TO WS-RESTART-MODE
+                    MOVE CHK-DIV TO WS-RESTART-DIV
+                    MOVE CHK-DEPT TO WS-RESTART-DEPT
+                    MOVE CHK-PAGE TO WS-RESTART-PAGE
+                    MOVE CHK-REC-COUNT TO WS-RESTART-REC-COUNT
+                    MOVE CHK-PROCESSED-COUNT TO WS-RESTART-PROCESSED
+                    MOVE CHK-REJECT-COUNT TO WS-RESTART-REJECT
+                    MOVE CHK-FT-HR-USED TO WS-RESTART-FT-HR-USED
+                    MOVE CHK-FT-REG-PAY TO WS-RESTART-FT-REG-PAY
+                    MOVE CHK-FT-OT-PAY TO WS-RESTART-FT-OT-PAY
+                    MOVE CHK-FT-FED-TAX TO WS-RESTART-FT-FED-TAX
+                    MOVE CHK-FT-STATE-TAX TO WS-RESTART-FT-STATE-TAX
+                    MOVE CHK-FT-FICA TO WS-RESTART-FT-FICA
+                    MOVE CHK-FT-BENEFITS TO WS-RESTART-FT-BENEFITS
+                    MOVE CHK-FT-OTHER-DEDS TO WS-RESTART-FT-OTHER-DEDS
+                    MOVE CHK-FT-NET-PAY TO WS-RESTART-FT-NET-PAY
+                    MOVE CHK-FT-GROSS-PAY TO WS-RESTART-FT-GROSS-PAY
+                    MOVE CHK-FT-YTD-HR-USED
+                      TO WS-RESTART-FT-YTD-HR-USED
+                    MOVE CHK-FT-YTD-REG-PAY
+                      TO WS-RESTART-FT-YTD-REG-PAY
+                    MOVE CHK-FT-YTD-OT-PAY
+                      TO WS-RESTART-FT-YTD-OT-PAY
+                    MOVE CHK-FT-YTD-EMP-DEDS
+                      TO WS-RESTART-FT-YTD-EMP-DEDS
+                    MOVE CHK-FT-YTD-NET-PAY
+                      TO WS-RESTART-FT-YTD-NET-PAY
+                    MOVE CHK-FT-YTD-GROSS-PAY
+                      TO WS-RESTART-FT-YTD-GROSS-PAY
+                    MOVE CHK-DT-HR-USED TO WS-RESTART-DT-HR-USED
+                    MOVE CHK-DT-REG-PAY TO WS-RESTART-DT-REG-PAY
+                    MOVE CHK-DT-OT-PAY TO WS-RESTART-DT-OT-PAY
+                    MOVE CHK-DT-FED-TAX TO WS-RESTART-DT-FED-TAX
+                    MOVE CHK-DT-STATE-TAX TO WS-RESTART-DT-STATE-TAX
+                    MOVE CHK-DT-FICA TO WS-RESTART-DT-FICA
+                    MOVE CHK-DT-BENEFITS TO WS-RESTART-DT-BENEFITS
+                    MOVE CHK-DT-OTHER-DEDS TO WS-RESTART-DT-OTHER-DEDS
+                    MOVE CHK-DT-NET-PAY TO WS-RESTART-DT-NET-PAY
+                    MOVE CHK-DT-GROSS-PAY TO WS-RESTART-DT-GROSS-PAY
+                    MOVE CHK-PT-HR-USED TO WS-RESTART-PT-HR-USED
+                    MOVE CHK-PT-REG-PAY TO WS-RESTART-PT-REG-PAY
+                    MOVE CHK-PT-OT-PAY TO WS-RESTART-PT-OT-PAY
+                    MOVE CHK-PT-FED-TAX TO WS-RESTART-PT-FED-TAX
+                    MOVE CHK-PT-STATE-TAX TO WS-RESTART-PT-STATE-TAX
+                    MOVE CHK-PT-FICA TO WS-RESTART-PT-FICA
+                    MOVE CHK-PT-BENEFITS TO WS-RESTART-PT-BENEFITS
+                    MOVE CHK-PT-OTHER-DEDS TO WS-RESTART-PT-OTHER-DEDS
+                    MOVE CHK-PT-NET-PAY TO WS-RESTART-PT-NET-PAY
+                    MOVE CHK-PT-GROSS-PAY TO WS-RESTART-PT-GROSS-PAY
+            END-PERFORM
+            CLOSE CHECKPOINT-FILE
+            .
+
+        076-APPLY-RESTART.
+            MOVE WS-RESTART-DIV TO DD-DIV
+            MOVE WS-RESTART-DEPT TO DD-DEPT
+            MOVE WS-RESTART-PAGE TO WS-PAGE
+            MOVE WS-RESTART-PROCESSED TO PROCESSED-COUNT
+            MOVE WS-RESTART-REJECT TO REJECT-COUNT
+            MOVE WS-RESTART-FT-HR-USED TO FT-HR-USED
+            MOVE WS-RESTART-FT-REG-PAY TO FT-REG-PAY
+            MOVE WS-RESTART-FT-OT-PAY TO FT-OT-PAY
+            MOVE WS-RESTART-FT-FED-TAX TO FT-FED-TAX
+            MOVE WS-RESTART-FT-STATE-TAX TO FT-STATE-TAX
+            MOVE WS-RESTART-FT-FICA TO FT-FICA
+            MOVE WS-RESTART-FT-BENEFITS TO FT-BENEFITS
+            MOVE WS-RESTART-FT-OTHER-DEDS TO FT-OTHER-DEDS
+            MOVE WS-RESTART-FT-NET-PAY TO FT-NET-PAY
+            MOVE WS-RESTART-FT-GROSS-PAY TO FT-GROSS-PAY
+            MOVE WS-RESTART-FT-YTD-HR-USED TO FT-YTD-HR-USED
+            MOVE WS-RESTART-FT-YTD-REG-PAY TO FT-YTD-REG-PAY
+            MOVE WS-RESTART-FT-YTD-OT-PAY TO FT-YTD-OT-PAY
+            MOVE WS-RESTART-FT-YTD-EMP-DEDS TO FT-YTD-EMP-DEDS
+            MOVE WS-RESTART-FT-YTD-NET-PAY TO FT-YTD-NET-PAY
+            MOVE WS-RESTART-FT-YTD-GROSS-PAY TO FT-YTD-GROSS-PAY
+            MOVE WS-RESTART-DT-HR-USED TO DT-HR-USED
+            MOVE WS-RESTART-DT-REG-PAY TO DT-REG-PAY
+            MOVE WS-RESTART-DT-OT-PAY TO DT-OT-PAY
+            MOVE WS-RESTART-DT-FED-TAX TO DT-FED-TAX
+            MOVE WS-RESTART-DT-STATE-TAX TO DT-STATE-TAX
+            MOVE WS-RESTART-DT-FICA TO DT-FICA
+            MOVE WS-RESTART-DT-BENEFITS TO DT-BENEFITS
+            MOVE WS-RESTART-DT-OTHER-DEDS TO DT-OTHER-DEDS
+            MOVE WS-RESTART-DT-NET-PAY TO DT-NET-PAY
+            MOVE WS-RESTART-DT-GROSS-PAY TO DT-GROSS-PAY
+            MOVE WS-RESTART-PT-HR-USED TO PT-HR-USED
+            MOVE WS-RESTART-PT-REG-PAY TO PT-REG-PAY
+            MOVE WS-RESTART-PT-OT-PAY TO PT-OT-PAY
+            MOVE WS-RESTART-PT-FED-TAX TO PT-FED-TAX
+            MOVE WS-RESTART-PT-STATE-TAX TO PT-STATE-TAX
+            MOVE WS-RESTART-PT-FICA TO PT-FICA
+            MOVE WS-RESTART-PT-BENEFITS TO PT-BENEFITS
+            MOVE WS-RESTART-PT-OTHER-DEDS TO PT-OTHER-DEDS
+            MOVE WS-RESTART-PT-NET-PAY TO PT-NET-PAY
+            MOVE WS-RESTART-PT-GROSS-PAY TO PT-GROSS-PAY
+            PERFORM 100-READ-INPUT WS-RESTART-REC-COUNT TIMES
+            .
+
+        100-READ-INPUT.
+            READ HOURS-FILE INTO WS-HOURS-REC
+              AT END
+                MOVE "YES" TO EOF-FLAG
+              NOT AT END
+                PERFORM 150-BUILD-PAY-REC
+            END-READ
+            ADD 1 TO REC-COUNT.
+
+        150-BUILD-PAY-REC.
+            MOVE HRS-ID-NUMBER TO PAY-ID-NUMBER
+            MOVE HRS-HOURS-WORKED TO PAY-HOURS-WORKED
+            MOVE "NO" TO WS-MASTER-NOT-FOUND
+            MOVE HRS-ID-NUMBER TO EMP-ID-NUMBER
+            READ EMPLOYEE-MASTER-FILE
+              INVALID KEY
+                MOVE "YES" TO WS-MASTER-NOT-FOUND
+                MOVE DD-DIV TO PAY-DIV
+                MOVE DD-DEPT TO PAY-DEPT
+                MOVE SPACES TO PAY-LAST-NAME
+                MOVE SPACES TO PAY-PAY-TYPE
+                MOVE 0 TO PAY-EMP-RATE
+                INITIALIZE PAY-DEDUCTIONS
+              NOT INVALID KEY
+                MOVE EMP-DIV TO PAY-DIV
+                MOVE EMP-DEPT TO PAY-DEPT
+                MOVE EMP-LAST-NAME TO PAY-LAST-NAME
+                MOVE EMP-PAY-TYPE TO PAY-PAY-TYPE
+                MOVE EMP-RATE TO PAY-EMP-RATE
+                MOVE EMP-FED-TAX TO PAY-FED-TAX
+                MOVE EMP-STATE-TAX TO PAY-STATE-TAX
+                MOVE EMP-FICA TO PAY-FICA
+                MOVE EMP-BENEFITS TO PAY-BENEFITS
+                MOVE EMP-OTHER-DEDS TO PAY-OTHER-DEDS
+            END-READ
+            .
+
+        300-PROCESS-DATA.
+            PERFORM 500-CAL-TYPE
+            PERFORM 100-READ-INPUT
+            .
+
+        310-NAME-SETUP.
+            MOVE PAY-LAST-NAME TO PR-LAST-NAME
+            MOVE PAY-ID-NUMBER TO PR-ID-NUMBER
+            MOVE PAY-HOURS-WORKED TO PR-HOURS-WORKED
+            MOVE PAY-DIV TO PR-DIV
+            MOVE PAY-DEPT TO PR-DEPT
+            INITIALIZE PAY-CAL-FIELDS
+            PERFORM 320-LOOKUP-OT-RULES
+            .
+
+        320-LOOKUP-OT-RULES.
+            MOVE PAY-DIV TO OTR-DIV
+            READ OTRULES-FILE
+              INVALID KEY
+                MOVE 40 TO WS-OT-THRESHOLD
+                MOVE 1.5 TO WS-OT-MULTIPLIER
+              NOT INVALID KEY
+                MOVE OTR-THRESHOLD TO WS-OT-THRESHOLD
+                MOVE OTR-MULTIPLIER TO WS-OT-MULTIPLIER
+            END-READ
+            .
+
+        400-CAL-PAY.
+            MOVE "YES" TO WS-VALID-REC
+            MOVE PAY-HOURS-WORKED TO PC-HR-USED
+            IF WS-MASTER-NOT-FOUND EQUAL "YES"
+                MOVE "NO" TO WS-VALID-REC
+                MOVE 0 TO PC-HR-USED
+                MOVE 'EMPLOYEE NOT FOUND ON MASTER FILE'
+                  TO WS-REJECT-REASON
+                PERFORM 490-REJECT-RECORD
+            ELSE
+                IF PAY-PAY-TYPE EQUAL "S"
+                    PERFORM 420-SALARY
+                ELSE
+                    IF PAY-PAY-TYPE EQUAL "H"
+                        PERFORM 440-HOURLY
+                    ELSE
+                        MOVE "NO" TO WS-VALID-REC
+                        MOVE 0 TO PC-HR-USED
+                        MOVE 'INVALID PAY TYPE - RECORD IGNORED'
+                          TO WS-REJECT-REASON
+                        PERFORM 490-REJECT-RECORD
+                    END-IF
+                END-IF
+            END-IF
+            .
+
+        420-SALARY.
+            MOVE PAY-EMP-RATE TO PC-GROSS-PAY
+            MOVE 0 TO PC-OT-PAY
+            MOVE PAY-EMP-RATE TO PC-REG-PAY
+            PERFORM 480-NET-PAY
+            .
+
+        440-HOURLY.
+            IF PC-HR-USED > WS-OT-THRESHOLD
+                PERFORM 450-OT-PAY
+            ELSE
+                MOVE 0 TO PC-OT-PAY
+                MOVE PC-HR-USED TO PC-REG-HR
+                PERFORM 460-REG-PAY
+            END-IF
+            .
+
+        450-OT-PAY.
+            SUBTRACT WS-OT-THRESHOLD FROM PC-HR-USED
+              GIVING PC-OT-HR
+            MOVE WS-OT-THRESHOLD TO PC-REG-HR
+            MULTIPLY PAY-EMP-RATE BY WS-OT-MULTIPLIER
+              GIVING PC-OT-RATE ROUNDED
+            MULTIPLY PC-OT-RATE BY PC-OT-HR
+              GIVING PC-OT-PAY ROUNDED
+            PERFORM 460-REG-PAY
+            .
+
+        460-REG-PAY.
+            MULTIPLY PAY-EMP-RATE BY PC-REG-HR
+              GIVING PC-REG-PAY ROUNDED
+            MOVE 0 TO PC-GROSS-PAY
+            ADD PC-OT-PAY TO PC-GROSS-PAY
+            ADD PC-REG-PAY TO PC-GROSS-PAY
+            PERFORM 480-NET-PAY
+            .
+
+        480-NET-PAY.
+            MOVE PAY-FED-TAX TO PC-FED-TAX
+            MOVE PAY-STATE-TAX TO PC-STATE-TAX
+            MOVE PAY-FICA TO PC-FICA
+            MOVE PAY-BENEFITS TO PC-BENEFITS
+            MOVE PAY-OTHER-DEDS TO PC-OTHER-DEDS
+            ADD PC-FED-TAX PC-STATE-TAX PC-FICA PC-BENEFITS
+                PC-OTHER-DEDS GIVING PC-DEDS
+            SUBTRACT PC-DEDS FROM PC-GROSS-PAY
+              GIVING PC-NET-PAY
+            MOVE PC-REG-PAY TO PR-REG-PAY
+            MOVE PC-OT-PAY TO PR-OT-PAY
+            MOVE PC-FED-TAX TO PR-FED-TAX
+            MOVE PC-STATE-TAX TO PR-STATE-TAX
+            MOVE PC-FICA TO PR-FICA
+            MOVE PC-BENEFITS TO PR-BENEFITS
+            MOVE PC-OTHER-DEDS TO PR-OTHER-DEDS
+            MOVE PC-NET-PAY TO PR-NET-PAY
+            .
+
+        490-REJECT-RECORD.
+            ADD 1 TO REJECT-COUNT
+            MOVE SPACES TO WS-EXCEPT-LINE
+            MOVE PAY-DIV TO EX-DIV
+            MOVE PAY-DEPT TO EX-DEPT
+            MOVE PAY-ID-NUMBER TO EX-ID-NUMBER
+            MOVE PAY-LAST-NAME TO EX-LAST-NAME
+            MOVE WS-REJECT-REASON TO EX-REASON
+            PERFORM 1700-PRINT-EXCEPT-LINE
+            MOVE SPACES TO WS-SUSPENSE-REC
+            MOVE PAY-ID-NUMBER TO SUSP-ID-NUMBER
+            MOVE PAY-DIV TO SUSP-DIV
+            MOVE PAY-DEPT TO SUSP-DEPT
+            MOVE PAY-LAST-NAME TO SUSP-LAST-NAME
+            MOVE PAY-PAY-TYPE TO SUSP-PAY-TYPE
+            MOVE PAY-HOURS-WORKED TO SUSP-HOURS-WORKED
+            MOVE PAY-EMP-RATE TO SUSP-EMP-RATE
+            ADD PAY-FED-TAX PAY-STATE-TAX PAY-FICA PAY-BENEFITS
+                PAY-OTHER-DEDS GIVING SUSP-EMP-DEDS
+            MOVE WS-REJECT-REASON TO SUSP-REASON
+            WRITE SUSPENSE-FILE-REC FROM WS-SUSPENSE-REC
+            .
+
+        495-UPDATE-YTD.
+            MOVE PAY-ID-NUMBER TO YTD-ID-NUMBER
+            READ YTD-FILE
+              INVALID KEY
+                INITIALIZE YTD-FILE-REC
+                MOVE PAY-ID-NUMBER TO YTD-ID-NUMBER
+                MOVE "YES" TO WS-YTD-NOT-FOUND
+              NOT INVALID KEY
+                MOVE "NO" TO WS-YTD-NOT-FOUND
+            END-READ
+            ADD PC-HR-USED TO YTD-HR-USED
+            ADD PC-REG-PAY TO YTD-REG-PAY
+            ADD PC-OT-PAY TO YTD-OT-PAY
+            ADD PC-DEDS TO YTD-EMP-DEDS
+            ADD PC-NET-PAY TO YTD-NET-PAY
+            ADD PC-GROSS-PAY TO YTD-GROSS-PAY
+            IF WS-YTD-NOT-FOUND EQUAL "YES"
+                WRITE YTD-FILE-REC
+            ELSE
+                REWRITE YTD-FILE-REC
+            END-IF
+            ADD YTD-HR-USED TO FT-YTD-HR-USED
+            ADD YTD-REG-PAY TO FT-YTD-REG-PAY
+            ADD YTD-OT-PAY TO FT-YTD-OT-PAY
+            ADD YTD-EMP-DEDS TO FT-YTD-EMP-DEDS
+            ADD YTD-NET-PAY TO FT-YTD-NET-PAY
+            ADD YTD-GROSS-PAY TO FT-YTD-GROSS-PAY
+            .
+
+        1600-WRITE-GL-RECORD.
+            MOVE SPACES TO WS-GL-REC
+            MOVE PAY-ID-NUMBER TO GL-ACCOUNT
+            MOVE PAY-DIV TO GL-DIV
+            MOVE PAY-DEPT TO GL-DEPT
+            MOVE PC-NET-PAY TO GL-NET-PAY
+            WRITE GL-FILE-REC FROM WS-GL-REC
+            .
+
+        1650-WRITE-CHECKPOINT.
+            MOVE SPACES TO WS-CHECKPOINT-REC
+            MOVE DD-DIV TO CHK-DIV
+            MOVE DD-DEPT TO CHK-DEPT
+            MOVE WS-PAGE TO CHK-PAGE
+            MOVE REC-COUNT TO CHK-REC-COUNT
+            MOVE PROCESSED-COUNT TO CHK-PROCESSED-COUNT
+            MOVE REJECT-COUNT TO CHK-REJECT-COUNT
+            MOVE FT-HR-USED TO CHK-FT-HR-USED
+            MOVE FT-REG-PAY TO CHK-FT-REG-PAY
+            MOVE FT-OT-PAY TO CHK-FT-OT-PAY
+            MOVE FT-FED-TAX TO CHK-FT-FED-TAX
+            MOVE FT-STATE-TAX TO CHK-FT-STATE-TAX
+            MOVE FT-FICA TO CHK-FT-FICA
+            MOVE FT-BENEFITS TO CHK-FT-BENEFITS
+            MOVE FT-OTHER-DEDS TO CHK-FT-OTHER-DEDS
+            MOVE FT-NET-PAY TO CHK-FT-NET-PAY
+            MOVE FT-GROSS-PAY TO CHK-FT-GROSS-PAY
+            MOVE FT-YTD-HR-USED TO CHK-FT-YTD-HR-USED
+            MOVE FT-YTD-REG-PAY TO CHK-FT-YTD-REG-PAY
+            MOVE FT-YTD-OT-PAY TO CHK-FT-YTD-OT-PAY
+            MOVE FT-YTD-EMP-DEDS TO CHK-FT-YTD-EMP-DEDS
+            MOVE FT-YTD-NET-PAY TO CHK-FT-YTD-NET-PAY
+            MOVE FT-YTD-GROSS-PAY TO CHK-FT-YTD-GROSS-PAY
+            MOVE DT-HR-USED TO CHK-DT-HR-USED
+            MOVE DT-REG-PAY TO CHK-DT-REG-PAY
+            MOVE DT-OT-PAY TO CHK-DT-OT-PAY
+            MOVE DT-FED-TAX TO CHK-DT-FED-TAX
+            MOVE DT-STATE-TAX TO CHK-DT-STATE-TAX
+            MOVE DT-FICA TO CHK-DT-FICA
+            MOVE DT-BENEFITS TO CHK-DT-BENEFITS
+            MOVE DT-OTHER-DEDS TO CHK-DT-OTHER-DEDS
+            MOVE DT-NET-PAY TO CHK-DT-NET-PAY
+            MOVE DT-GROSS-PAY TO CHK-DT-GROSS-PAY
+            MOVE PT-HR-USED TO CHK-PT-HR-USED
+            MOVE PT-REG-PAY TO CHK-PT-REG-PAY
+            MOVE PT-OT-PAY TO CHK-PT-OT-PAY
+            MOVE PT-FED-TAX TO CHK-PT-FED-TAX
+            MOVE PT-STATE-TAX TO CHK-PT-STATE-TAX
+            MOVE PT-FICA TO CHK-PT-FICA
+            MOVE PT-BENEFITS TO CHK-PT-BENEFITS
+            MOVE PT-OTHER-DEDS TO CHK-PT-OTHER-DEDS
+            MOVE PT-NET-PAY TO CHK-PT-NET-PAY
+            MOVE PT-GROSS-PAY TO CHK-PT-GROSS-PAY
+            WRITE CHECKPOINT-FILE-REC FROM WS-CHECKPOINT-REC
+            .
+
+        1660-CLEAR-CHECKPOINT.
+            OPEN OUTPUT CHECKPOINT-FILE
+            CLOSE CHECKPOINT-FILE
+            .
+
+        500-CAL-TYPE.
+            IF PAY-DIV NOT EQUAL DD-DIV
+               PERFORM 510-DIV-CHANGE
+            ELSE
+               IF PAY-DEPT NOT EQUAL DD-DEPT
+                  PERFORM 520-DEPT-CHANGE
+               ELSE
+                  CONTINUE
+               END-IF
+            END-IF
+            PERFORM 530-CAL-SETUP
+            .
+
+        510-DIV-CHANGE.
+            PERFORM 520-DEPT-CHANGE
+            ADD DT-HR-USED TO FT-HR-USED
+            ADD DT-REG-PAY TO FT-REG-PAY
+            ADD DT-OT-PAY  TO FT-OT-PAY
+            ADD DT-FED-TAX TO FT-FED-TAX
+            ADD DT-STATE-TAX TO FT-STATE-TAX
+            ADD DT-FICA TO FT-FICA
+            ADD DT-BENEFITS TO FT-BENEFITS
+            ADD DT-OTHER-DEDS TO FT-OTHER-DEDS
+            ADD DT-NET-PAY TO FT-NET-PAY
+            ADD DT-GROSS-PAY TO FT-GROSS-PAY
+            PERFORM 610-PRINT-DIV-TOTALS
+            INITIALIZE DIVISION-TOTALS
+            .
+
+        511-FINAL-DIV.
+            PERFORM 510-DIV-CHANGE
+            .
+
+        520-DEPT-CHANGE.
+            ADD PT-HR-USED TO DT-HR-USED
+            ADD PT-REG-PAY TO DT-REG-PAY
+            ADD PT-OT-PAY  TO DT-OT-PAY
+            ADD PT-FED-TAX TO DT-FED-TAX
+            ADD PT-STATE-TAX TO DT-STATE-TAX
+            ADD PT-FICA TO DT-FICA
+            ADD PT-BENEFITS TO DT-BENEFITS
+            ADD PT-OTHER-DEDS TO DT-OTHER-DEDS
+            ADD PT-NET-PAY TO DT-NET-PAY
+            ADD PT-GROSS-PAY TO DT-GROSS-PAY
+            PERFORM 620-PRINT-DEPT-TOTALS
+            INITIALIZE DEPT-TOTALS
+            .
+
+        530-CAL-SETUP.
+            PERFORM 310-NAME-SETUP
+            PERFORM 400-CAL-PAY
+            PERFORM 570-CAL-DEPT
+            IF WS-VALID-REC EQUAL "YES"
+                ADD 1 TO PROCESSED-COUNT
+                PERFORM 495-UPDATE-YTD
+                PERFORM 1600-WRITE-GL-RECORD
+            END-IF
+            MOVE PAY-DIV TO DD-DIV
+            MOVE PAY-DEPT TO DD-DEPT
+            IF WS-SUMMARY-MODE NOT EQUAL "YES"
+               AND WS-VALID-REC EQUAL "YES"
+                PERFORM 700-PRINT-LINE
+            END-IF
+            PERFORM 1650-WRITE-CHECKPOINT
+            .
+
+        570-CAL-DEPT.
+            ADD PC-HR-USED TO PT-HR-USED
+            ADD PC-REG-PAY TO PT-REG-PAY
+            ADD PC-OT-PAY  TO PT-OT-PAY
+            ADD PC-FED-TAX TO PT-FED-TAX
+            ADD PC-STATE-TAX TO PT-STATE-TAX
+            ADD PC-FICA TO PT-FICA
+            ADD PC-BENEFITS TO PT-BENEFITS
+            ADD PC-OTHER-DEDS TO PT-OTHER-DEDS
+            ADD PC-NET-PAY TO PT-NET-PAY
+            ADD PC-GROSS-PAY TO PT-GROSS-PAY
+            .
+
+        610-PRINT-DIV-TOTALS.
+            MOVE DT-HR-USED TO PR-HOURS-WORKED
+            MOVE '** ' TO PR-AST
+            MOVE DT-REG-PAY TO PR-REG-PAY
+            MOVE DT-OT-PAY TO PR-OT-PAY
+            MOVE DT-FED-TAX TO PR-FED-TAX
+            MOVE DT-STATE-TAX TO PR-STATE-TAX
+            MOVE DT-FICA TO PR-FICA
+            MOVE DT-BENEFITS TO PR-BENEFITS
+            MOVE DT-OTHER-DEDS TO PR-OTHER-DEDS
+            MOVE DT-NET-PAY TO PR-NET-PAY
+            MOVE '   DIVISION TOTALS' TO PR-TOTALS-NAME
+            PERFORM 700-PRINT-LINE
+            MOVE 2 TO WS-SPACING
+            .
+
+        620-PRINT-DEPT-TOTALS.
+            MOVE PT-HR-USED TO PR-HOURS-WORKED
+            MOVE '*  ' TO PR-AST
+            MOVE PT-REG-PAY TO PR-REG-PAY
+            MOVE PT-OT-PAY TO PR-OT-PAY
+            MOVE PT-FED-TAX TO PR-FED-TAX
+            MOVE PT-STATE-TAX TO PR-STATE-TAX
+            MOVE PT-FICA TO PR-FICA
+            MOVE PT-BENEFITS TO PR-BENEFITS
+            MOVE PT-OTHER-DEDS TO PR-OTHER-DEDS
+            MOVE PT-NET-PAY TO PR-NET-PAY
+            MOVE '   DEPARTMENT TOTALS' TO PR-TOTALS-NAME
+            PERFORM 700-PRINT-LINE
+            MOVE 2 TO WS-SPACING
+            .
+
+        700-PRINT-LINE.
+            PERFORM 750-WRITE
+            IF WS-LINE-COUNT > 50
+                PERFORM 800-PRINT-HEADINGS
+            END-IF
+            .
+
+        750-WRITE.
+            WRITE PRINT-REC FROM WS-PRINT-REC
+              AFTER ADVANCING WS-SPACING LINES
+            END-WRITE
+            ADD WS-SPACING TO WS-LINE-COUNT
+            MOVE 1 TO WS-SPACING
+            MOVE SPACES TO WS-PRINT-REC
+            .
+
+        800-PRINT-HEADINGS.
+            ADD 1 TO WS-PAGE
+            MOVE WS-PAGE TO H-PAGE
+            WRITE PRINT-REC FROM HEADING-1
+              AFTER ADVANCING PAGE
+            END-WRITE
+            MOVE HEADING-2 TO WS-PRINT-REC
+            MOVE 2 TO WS-SPACING
+            PERFORM 750-WRITE
+            MOVE 2 TO WS-SPACING
+            MOVE 0 TO WS-LINE-COUNT
+            .
+
+        850-GET-DATE.
+            ACCEPT WS-DATE FROM DATE
+            MOVE MM TO H-MM
+            MOVE DD TO H-DD
+            MOVE YY TO H-YY
+            ACCEPT WS-TIME FROM TIME
+            MOVE HH TO H-HH
+            MOVE MN TO H-MN
+            .
+
+        900-PRINT-FINAL-TOTALS.
+            MOVE '***' TO PR-AST
+            MOVE FT-HR-USED TO PR-HOURS-WORKED
+            MOVE FT-REG-PAY TO PR-REG-PAY
+            MOVE FT-OT-PAY TO PR-OT-PAY
+            MOVE FT-FED-TAX TO PR-FED-TAX
+            MOVE FT-STATE-TAX TO PR-STATE-TAX
+            MOVE FT-FICA TO PR-FICA
+            MOVE FT-BENEFITS TO PR-BENEFITS
+            MOVE FT-OTHER-DEDS TO PR-OTHER-DEDS
+            MOVE FT-NET-PAY TO PR-NET-PAY
+            MOVE '   FINAL TOTALS' TO PR-TOTALS-NAME
+            PERFORM 700-PRINT-LINE
+            .
+
+        910-PRINT-YTD-TOTALS.
+            MOVE '***' TO PR-AST
+            MOVE FT-YTD-HR-USED TO PR-HOURS-WORKED
+            MOVE FT-YTD-REG-PAY TO PR-REG-PAY
+            MOVE FT-YTD-OT-PAY TO PR-OT-PAY
+            MOVE FT-YTD-EMP-DEDS TO PR-OTHER-DEDS
+            MOVE FT-YTD-NET-PAY TO PR-NET-PAY
+            MOVE '   YEAR-TO-DATE TOTALS' TO PR-TOTALS-NAME
+            PERFORM 700-PRINT-LINE
+            .
+
+        1700-PRINT-EXCEPT-LINE.
+            WRITE EXCEPT-REC FROM WS-EXCEPT-LINE
+              AFTER ADVANCING 1 LINES
+            END-WRITE
+            MOVE SPACES TO WS-EXCEPT-LINE
+            .
+
+        1800-PRINT-EXCEPT-HEADINGS.
+            MOVE WS-PAGE TO EH-PAGE
+            WRITE EXCEPT-REC FROM EXCEPT-HEADING-1
+              AFTER ADVANCING PAGE
+            END-WRITE
+            WRITE EXCEPT-REC FROM EXCEPT-HEADING-2
+              AFTER ADVANCING 2 LINES
+            END-WRITE
+            .
+
+        1900-PRINT-EXCEPT-TOTAL.
+            MOVE SPACES TO WS-EXCEPT-LINE
+            MOVE 'TOTAL RECORDS REJECTED:' TO EX-REASON
+            MOVE REJECT-COUNT TO EX-ID-NUMBER
+            PERFORM 1700-PRINT-EXCEPT-LINE
+            .
+
+        1950-RECONCILE-CONTROLS.
+            COMPUTE WS-RECS-READ = REC-COUNT - 1
+            COMPUTE WS-RECS-ACCOUNTED = PROCESSED-COUNT + REJECT-COUNT
+            IF WS-RECS-READ NOT EQUAL WS-RECS-ACCOUNTED
+                MOVE SPACES TO WS-EXCEPT-LINE
+                MOVE 'RECORD COUNT OUT OF BALANCE - SEE LOG'
+                  TO EX-REASON
+                PERFORM 1700-PRINT-EXCEPT-LINE
+                DISPLAY 'BREAKS RECONCILIATION - RECORDS READ '
+                   WS-RECS-READ ' NOT EQUAL PROCESSED+REJECTED '
+                   WS-RECS-ACCOUNTED
+            END-IF
+            OPEN INPUT CONTROL-FILE
+            READ CONTROL-FILE INTO WS-CONTROL-REC
+              AT END
+                MOVE "YES" TO WS-NO-CONTROL-CARD
+            END-READ
+            IF WS-NO-CONTROL-CARD NOT EQUAL "YES"
+                IF CTL-REC-COUNT NOT EQUAL WS-RECS-READ
+                    MOVE SPACES TO WS-EXCEPT-LINE
+                    MOVE 'RECORD COUNT DOES NOT MATCH CONTROL CARD'
+                      TO EX-REASON
+                    PERFORM 1700-PRINT-EXCEPT-LINE
+                    DISPLAY 'BREAKS RECONCILIATION - EXPECTED RECORD '
+                       'COUNT ' CTL-REC-COUNT ' ACTUAL ' WS-RECS-READ
+                END-IF
+                IF CTL-GROSS-TOTAL NOT EQUAL FT-GROSS-PAY
+                    MOVE SPACES TO WS-EXCEPT-LINE
+                    MOVE 'GROSS PAY DOES NOT MATCH CONTROL CARD'
+                      TO EX-REASON
+                    PERFORM 1700-PRINT-EXCEPT-LINE
+                    DISPLAY 'BREAKS RECONCILIATION - EXPECTED GROSS '
+                       CTL-GROSS-TOTAL ' ACTUAL ' FT-GROSS-PAY
+                END-IF
+            END-IF
+            CLOSE CONTROL-FILE
+            .
+      * END OF PROGRAM
+
