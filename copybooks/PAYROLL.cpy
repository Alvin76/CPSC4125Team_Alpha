@@ -0,0 +1,22 @@
+      *****************************************************************
+      *  PAYROLL COPYBOOK - JOINED PAY RECORD, BUILT IN WORKING       *
+      *  STORAGE FOR EACH HOURS TRANSACTION BY COMBINING THE HOURS    *
+      *  TRANSACTION (HOURSTXN.cpy) WITH THE EMPLOYEE MASTER          *
+      *  (EMPMAST.cpy) LOOKED UP BY EMPLOYEE ID. SHARED BY BREAKS AND *
+      *  TOTALS, WHICH CONTINUE TO WORK FROM THESE FIELD NAMES AS IF  *
+      *  THEY STILL CAME OFF ONE FLAT TRANSACTION RECORD              *
+      *****************************************************************
+       01  WS-PAY-REC.
+           05  PAY-DIV                   PIC X(02).
+           05  PAY-DEPT                  PIC X(03).
+           05  PAY-LAST-NAME             PIC X(11).
+           05  PAY-ID-NUMBER             PIC X(05).
+           05  PAY-HOURS-WORKED          PIC 9(03)V9.
+           05  PAY-PAY-TYPE              PIC X(01).
+           05  PAY-EMP-RATE              PIC 9(03)V99.
+           05  PAY-DEDUCTIONS.
+               10  PAY-FED-TAX           PIC 9(03)V99.
+               10  PAY-STATE-TAX         PIC 9(03)V99.
+               10  PAY-FICA              PIC 9(03)V99.
+               10  PAY-BENEFITS          PIC 9(03)V99.
+               10  PAY-OTHER-DEDS        PIC 9(03)V99.
