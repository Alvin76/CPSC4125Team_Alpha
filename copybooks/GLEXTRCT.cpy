@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  GLEXTRCT COPYBOOK - GL / DIRECT DEPOSIT EXTRACT LINE         *
+      *  ONE FIXED-FORMAT RECORD PER PAID EMPLOYEE, WRITTEN ALONGSIDE *
+      *  THE PRINTED REGISTER, SHARED BY BREAKS AND TOTALS            *
+      *****************************************************************
+       01  WS-GL-REC                     VALUE SPACES.
+           05  GL-ACCOUNT                PIC X(05).
+           05  GL-DIV                    PIC X(02).
+           05  GL-DEPT                   PIC X(03).
+           05  GL-NET-PAY                PIC S9(05)V99.
+           05  FILLER                    PIC X(63).
