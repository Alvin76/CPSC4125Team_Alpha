@@ -0,0 +1,6 @@
+      *****************************************************************
+      *  PARM COPYBOOK - OPTIONAL RUN-TIME PARAMETER CARD FOR BREAKS  *
+      *****************************************************************
+       01  WS-PARM-REC.
+           05  PARM-SUMMARY-SWITCH       PIC X(01).
+           05  FILLER                    PIC X(79).
