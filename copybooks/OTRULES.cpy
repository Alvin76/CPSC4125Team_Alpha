@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  OTRULES COPYBOOK - OVERTIME THRESHOLD/MULTIPLIER BY DIVISION *
+      *  OPTIONAL MASTER READ BY BREAKS AND TOTALS; WHEN A DIVISION   *
+      *  HAS NO RULE ON FILE THE PROGRAM FALLS BACK TO 40 HRS / 1.5   *
+      *****************************************************************
+       01  OTR-FILE-REC.
+           05  OTR-DIV                   PIC X(02).
+           05  OTR-THRESHOLD             PIC S9(04)V9.
+           05  OTR-MULTIPLIER            PIC S9(01)V99.
+           05  FILLER                    PIC X(70).
