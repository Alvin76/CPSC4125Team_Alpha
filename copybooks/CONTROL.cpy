@@ -0,0 +1,8 @@
+      *****************************************************************
+      *  CONTROL COPYBOOK - EXPECTED RECORD COUNT / DOLLAR CONTROL    *
+      *  TOTALS CARD FOR END OF RUN RECONCILIATION                   *
+      *****************************************************************
+       01  WS-CONTROL-REC.
+           05  CTL-REC-COUNT             PIC 9(05).
+           05  CTL-GROSS-TOTAL           PIC 9(07)V99.
+           05  FILLER                    PIC X(66).
