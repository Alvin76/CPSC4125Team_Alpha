@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  HOURSTXN COPYBOOK - PER-PERIOD HOURS TRANSACTION RECORD      *
+      *  THE ONLY DATA THAT CHANGES EVERY PAY PERIOD; JOINED AGAINST  *
+      *  THE EMPLOYEE MASTER (EMPMAST.cpy) BY EMPLOYEE ID NUMBER      *
+      *****************************************************************
+       01  WS-HOURS-REC.
+           05  HRS-ID-NUMBER             PIC X(05).
+           05  HRS-HOURS-WORKED          PIC 9(03)V9.
+           05  FILLER                    PIC X(71).
