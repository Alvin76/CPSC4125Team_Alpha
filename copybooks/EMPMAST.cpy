@@ -0,0 +1,21 @@
+      *****************************************************************
+      *  EMPMAST COPYBOOK - EMPLOYEE MASTER RECORD, KEYED BY EMPLOYEE *
+      *  HOLDS THE SLOWLY-CHANGING DATA (DIVISION/DEPARTMENT, RATE,   *
+      *  PAY TYPE, STANDING DEDUCTIONS) THAT USED TO BE RE-SUPPLIED   *
+      *  ON EVERY PERIOD'S TRANSACTION RECORD. JOINED AGAINST THE     *
+      *  HOURS-ONLY TRANSACTION FILE BY BREAKS AND TOTALS             *
+      *****************************************************************
+       01  EMPMAST-FILE-REC.
+           05  EMP-ID-NUMBER             PIC X(05).
+           05  EMP-DIV                   PIC X(02).
+           05  EMP-DEPT                  PIC X(03).
+           05  EMP-LAST-NAME             PIC X(11).
+           05  EMP-PAY-TYPE              PIC X(01).
+           05  EMP-RATE                  PIC 9(03)V99.
+           05  EMP-DEDUCTIONS.
+               10  EMP-FED-TAX           PIC 9(03)V99.
+               10  EMP-STATE-TAX         PIC 9(03)V99.
+               10  EMP-FICA              PIC 9(03)V99.
+               10  EMP-BENEFITS          PIC 9(03)V99.
+               10  EMP-OTHER-DEDS        PIC 9(03)V99.
+           05  FILLER                    PIC X(28).
