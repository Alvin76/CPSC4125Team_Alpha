@@ -0,0 +1,28 @@
+      *****************************************************************
+      *  REJECT COPYBOOK - EXCEPTION REPORT LINE AND SUSPENSE RECORD  *
+      *  SHARED BY BREAKS AND TOTALS FOR RECORDS THAT CANNOT BE PAID  *
+      *****************************************************************
+       01  WS-EXCEPT-LINE                VALUE SPACES.
+           05  FILLER                    PIC X(01).
+           05  EX-DIV                    PIC X(02).
+           05  FILLER                    PIC X(01).
+           05  EX-DEPT                   PIC X(03).
+           05  FILLER                    PIC X(01).
+           05  EX-ID-NUMBER              PIC X(05).
+           05  FILLER                    PIC X(02).
+           05  EX-LAST-NAME              PIC X(11).
+           05  FILLER                    PIC X(02).
+           05  EX-REASON                 PIC X(40).
+           05  FILLER                    PIC X(64).
+
+       01  WS-SUSPENSE-REC               VALUE SPACES.
+           05  SUSP-ID-NUMBER            PIC X(05).
+           05  SUSP-DIV                  PIC X(02).
+           05  SUSP-DEPT                 PIC X(03).
+           05  SUSP-LAST-NAME            PIC X(11).
+           05  SUSP-PAY-TYPE             PIC X(01).
+           05  SUSP-HOURS-WORKED         PIC 9(03)V9.
+           05  SUSP-EMP-RATE             PIC 9(03)V99.
+           05  SUSP-EMP-DEDS             PIC 9(05)V99.
+           05  SUSP-REASON               PIC X(40).
+           05  FILLER                    PIC X(08).
