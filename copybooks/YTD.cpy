@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  YTD COPYBOOK - YEAR-TO-DATE MASTER RECORD, KEYED BY EMPLOYEE *
+      *  CARRIED FORWARD ACROSS PAY RUNS BY BREAKS AND TOTALS         *
+      *****************************************************************
+       01  YTD-FILE-REC.
+           05  YTD-ID-NUMBER             PIC X(05).
+           05  YTD-HR-USED               PIC S9(04)V9.
+           05  YTD-REG-PAY               PIC S9(05)V99.
+           05  YTD-OT-PAY                PIC S9(05)V99.
+           05  YTD-EMP-DEDS              PIC S9(05)V99.
+           05  YTD-NET-PAY               PIC S9(05)V99.
+           05  YTD-GROSS-PAY             PIC S9(05)V99.
+           05  FILLER                    PIC X(35).
