@@ -0,0 +1,57 @@
+      *****************************************************************
+      *  CHECKPT COPYBOOK - BREAKS RESTART/CHECKPOINT RECORD          *
+      *  ONE RECORD WRITTEN AFTER EVERY INPUT RECORD IS FULLY         *
+      *  COMMITTED (REGISTER/GL/YTD/SUSPENSE, AS APPLICABLE),         *
+      *  CAPTURING THE DIVISION/DEPARTMENT IN EFFECT, THE FILE        *
+      *  POSITION (RECORDS READ SO FAR, I.E. THROUGH THE RECORD JUST  *
+      *  COMMITTED), THE PAGE NUMBER IN PROGRESS, AND A SNAPSHOT OF   *
+      *  FINAL/DIVISION/DEPARTMENT AND YEAR-TO-DATE TOTALS AS OF      *
+      *  THAT RECORD SO A RESTARTED RUN CAN SKIP WHAT IS ALREADY      *
+      *  COMMITTED WITHOUT REPROCESSING ANY PART OF AN IN-FLIGHT      *
+      *  DIVISION/DEPARTMENT. CLEARED TO EMPTY ON EVERY RUN THAT      *
+      *  COMPLETES NORMALLY, SO THE NEXT PERIOD'S RUN STARTS FRESH    *
+      *****************************************************************
+       01  WS-CHECKPOINT-REC.
+           05  CHK-DIV                   PIC X(02).
+           05  CHK-DEPT                  PIC X(03).
+           05  CHK-PAGE                  PIC 9(03).
+           05  CHK-REC-COUNT             PIC 9(05).
+           05  CHK-PROCESSED-COUNT       PIC 9(05).
+           05  CHK-REJECT-COUNT          PIC 9(05).
+           05  CHK-FT-HR-USED            PIC S9(04)V9.
+           05  CHK-FT-REG-PAY            PIC S9(05)V99.
+           05  CHK-FT-OT-PAY             PIC S9(05)V99.
+           05  CHK-FT-FED-TAX            PIC S9(05)V99.
+           05  CHK-FT-STATE-TAX          PIC S9(05)V99.
+           05  CHK-FT-FICA               PIC S9(05)V99.
+           05  CHK-FT-BENEFITS           PIC S9(05)V99.
+           05  CHK-FT-OTHER-DEDS         PIC S9(05)V99.
+           05  CHK-FT-NET-PAY            PIC S9(05)V99.
+           05  CHK-FT-GROSS-PAY          PIC S9(05)V99.
+           05  CHK-FT-YTD-HR-USED        PIC S9(04)V9.
+           05  CHK-FT-YTD-REG-PAY        PIC S9(05)V99.
+           05  CHK-FT-YTD-OT-PAY         PIC S9(05)V99.
+           05  CHK-FT-YTD-EMP-DEDS       PIC S9(05)V99.
+           05  CHK-FT-YTD-NET-PAY        PIC S9(05)V99.
+           05  CHK-FT-YTD-GROSS-PAY      PIC S9(05)V99.
+           05  CHK-DT-HR-USED            PIC S9(04)V9.
+           05  CHK-DT-REG-PAY            PIC S9(05)V99.
+           05  CHK-DT-OT-PAY             PIC S9(05)V99.
+           05  CHK-DT-FED-TAX            PIC S9(05)V99.
+           05  CHK-DT-STATE-TAX          PIC S9(05)V99.
+           05  CHK-DT-FICA               PIC S9(05)V99.
+           05  CHK-DT-BENEFITS           PIC S9(05)V99.
+           05  CHK-DT-OTHER-DEDS         PIC S9(05)V99.
+           05  CHK-DT-NET-PAY            PIC S9(05)V99.
+           05  CHK-DT-GROSS-PAY          PIC S9(05)V99.
+           05  CHK-PT-HR-USED            PIC S9(04)V9.
+           05  CHK-PT-REG-PAY            PIC S9(05)V99.
+           05  CHK-PT-OT-PAY             PIC S9(05)V99.
+           05  CHK-PT-FED-TAX            PIC S9(05)V99.
+           05  CHK-PT-STATE-TAX          PIC S9(05)V99.
+           05  CHK-PT-FICA               PIC S9(05)V99.
+           05  CHK-PT-BENEFITS           PIC S9(05)V99.
+           05  CHK-PT-OTHER-DEDS         PIC S9(05)V99.
+           05  CHK-PT-NET-PAY            PIC S9(05)V99.
+           05  CHK-PT-GROSS-PAY          PIC S9(05)V99.
+           05  FILLER                    PIC X(10).
