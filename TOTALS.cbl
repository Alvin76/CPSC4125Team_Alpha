@@ -0,0 +1,609 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    TOTALS.
+        AUTHOR.        CSU0011
+      ******************************************************************
+      *                                                            *
+      *    EXAMPLE PAYROLL PROGRAM SERIES FOR CPSC3111 (COBOL).    *
+      *    FORMAT OF THE SELECT STATEMENT FOR THE DATA SETS USED.  *
+      *                                                            *
+      ******************************************************************
+
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SOURCE-COMPUTER.
+            Z13
+            WITH DEBUGGING MODE
+            .
+
+        INPUT-OUTPUT SECTION.
+
+        FILE-CONTROL.
+            SELECT HOURS-FILE            ASSIGN TO MYINFILE.
+            SELECT EMPLOYEE-MASTER-FILE  ASSIGN TO MYEMPMST
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS EMP-ID-NUMBER.
+            SELECT PRINT-FILE            ASSIGN TO MYREPORT.
+            SELECT EXCEPT-FILE           ASSIGN TO MYEXCEPT.
+            SELECT SUSPENSE-FILE         ASSIGN TO MYSUSPEN.
+            SELECT OPTIONAL CONTROL-FILE ASSIGN TO MYCNTRL.
+            SELECT YTD-FILE              ASSIGN TO MYYTD
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS YTD-ID-NUMBER.
+            SELECT GL-FILE               ASSIGN TO MYGLEXT.
+            SELECT OPTIONAL OTRULES-FILE ASSIGN TO MYOTRULE
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS OTR-DIV.
+
+        DATA DIVISION.
+        FILE SECTION.
+
+        FD  HOURS-FILE
+            RECORDING MODE IS F.
+        01  HOURS-FILE-REC.
+            10  FILLER                   PIC X(080).
+
+        FD  EMPLOYEE-MASTER-FILE
+            RECORD CONTAINS 80 CHARACTERS.
+            COPY EMPMAST.
+
+        FD  PRINT-FILE
+            RECORDING MODE IS F.
+        01  PRINT-REC.
+            10  FILLER                   PIC X(132).
+
+        FD  EXCEPT-FILE
+            RECORDING MODE IS F.
+        01  EXCEPT-REC.
+            10  FILLER                   PIC X(132).
+
+        FD  SUSPENSE-FILE
+            RECORDING MODE IS F.
+        01  SUSPENSE-FILE-REC.
+            10  FILLER                   PIC X(086).
+
+        FD  CONTROL-FILE
+            RECORDING MODE IS F.
+        01  CONTROL-FILE-REC.
+            10  FILLER                   PIC X(080).
+
+        FD  YTD-FILE
+            RECORD CONTAINS 80 CHARACTERS.
+            COPY YTD.
+
+        FD  GL-FILE
+            RECORDING MODE IS F.
+        01  GL-FILE-REC.
+            10  FILLER                   PIC X(080).
+
+        FD  OTRULES-FILE
+            RECORD CONTAINS 80 CHARACTERS.
+            COPY OTRULES.
+
+        WORKING-STORAGE SECTION.
+
+        01  WS-COUNTERS-FLAGS.
+            10  EOF-FLAG                 PIC X(03) VALUE "NO".
+            10  WS-SPACING               PIC 9(01) VALUE 2.
+            10  REC-COUNT                PIC 9(05) VALUE ZERO.
+            10  WS-LINE-COUNT            PIC 9(03) VALUE 0.
+            10  WS-PAGE                  PIC 9(03) VALUE 0.
+            10  REJECT-COUNT             PIC 9(05) VALUE ZERO.
+            10  PROCESSED-COUNT          PIC 9(05) VALUE ZERO.
+            10  WS-VALID-REC             PIC X(03) VALUE "YES".
+            10  WS-NO-CONTROL-CARD       PIC X(03) VALUE "NO".
+
+        01  WS-RECONCILE-FIELDS.
+            10  WS-RECS-READ             PIC S9(05) VALUE 0.
+            10  WS-RECS-ACCOUNTED        PIC S9(05) VALUE 0.
+
+        01  WS-YTD-FLAGS.
+            10  WS-YTD-NOT-FOUND         PIC X(03) VALUE "NO".
+
+        01  WS-MASTER-FLAGS.
+            10  WS-MASTER-NOT-FOUND      PIC X(03) VALUE "NO".
+
+        01  WS-REJECT-FIELDS.
+            10  WS-REJECT-REASON         PIC X(40) VALUE SPACES.
+
+        01  WS-OT-RULE-FIELDS.
+            10  WS-OT-THRESHOLD          PIC S9(04)V9  VALUE 40.
+            10  WS-OT-MULTIPLIER         PIC S9(01)V99 VALUE 1.50.
+
+        01  PAY-CALC-FEILDS.
+            10  WS-REG-PAY               PIC S9(07)V99 VALUE 0.
+            10  WS-OT-PAY                PIC S9(07)V99 VALUE 0.
+            10  WS-GROSS-PAY             PIC S9(07)V99 VALUE 0.
+            10  WS-NET-PAY               PIC S9(07)V99 VALUE 0.
+            10  WS-HOURS-WORKED          PIC S9(06)V99 VALUE 0.
+            10  WS-REG-HOURS             PIC S9(06)V99 VALUE 0.
+            10  WS-OT-HOURS              PIC S9(06)V99 VALUE 0.
+            10  WS-OT-RATE               PIC S9(07)V99 VALUE 0.
+            10  WS-FED-TAX               PIC S9(07)V99 VALUE 0.
+            10  WS-STATE-TAX             PIC S9(07)V99 VALUE 0.
+            10  WS-FICA                  PIC S9(07)V99 VALUE 0.
+            10  WS-BENEFITS              PIC S9(07)V99 VALUE 0.
+            10  WS-OTHER-DEDS            PIC S9(07)V99 VALUE 0.
+            10  WS-TOTAL-DEDS            PIC S9(07)V99 VALUE 0.
+
+        01  FINAL-TOTALS.
+            10  FT-HOURS-WORKED          PIC S9(06)V99 VALUE 0.
+            10  FT-REG-PAY               PIC S9(07)V99 VALUE 0.
+            10  FT-OT-PAY                PIC S9(07)V99 VALUE 0.
+            10  FT-FED-TAX               PIC S9(07)V99 VALUE 0.
+            10  FT-STATE-TAX             PIC S9(07)V99 VALUE 0.
+            10  FT-FICA                  PIC S9(07)V99 VALUE 0.
+            10  FT-BENEFITS              PIC S9(07)V99 VALUE 0.
+            10  FT-OTHER-DEDS            PIC S9(07)V99 VALUE 0.
+            10  FT-NET-PAY               PIC S9(07)V99 VALUE 0.
+            10  FT-GROSS-PAY             PIC S9(07)V99 VALUE 0.
+
+        01  FINAL-YTD-TOTALS.
+            10  FT-YTD-HOURS-WORKED      PIC S9(06)V99 VALUE 0.
+            10  FT-YTD-REG-PAY           PIC S9(07)V99 VALUE 0.
+            10  FT-YTD-OT-PAY            PIC S9(07)V99 VALUE 0.
+            10  FT-YTD-EMP-DEDS          PIC S9(07)V99 VALUE 0.
+            10  FT-YTD-NET-PAY           PIC S9(07)V99 VALUE 0.
+            10  FT-YTD-GROSS-PAY         PIC S9(07)V99 VALUE 0.
+
+            COPY PAYROLL.
+            COPY HOURSTXN.
+            COPY REJECT.
+            COPY CONTROL.
+            COPY GLEXTRCT.
+
+        01  EXCEPT-HEADING-1.
+            10  FILLER                   PIC X(01) VALUE SPACES.
+            10  FILLER                   PIC X(40) VALUE
+                'PAYROLL EXCEPTION REPORT - REJECTS     '.
+            10  FILLER                   PIC X(06) VALUE 'PAGE: '.
+            10  EH-PAGE                  PIC Z(03).
+
+        01  EXCEPT-HEADING-2.
+            10  FILLER                   PIC X(40) VALUE
+                ' CCTR  EMP#  LAST         REASON       '.
+
+        01  WS-PRINT-REC                 VALUE SPACES.
+            05  PR-TOT-MSG.
+                10  FILLER                   PIC X(01).
+                10  PR-LAST-NAME             PIC X(11).
+                10  FILLER                   PIC X(03).
+                10  PR-ID-NUMBER             PIC X(05).
+                10  FILLER                   PIC X(03).
+                10  PR-HOURS-WORKED          PIC Z,ZZZ.99.
+                10  FILLER                   PIC X(02).
+            05  PR-INV-MSG.
+                10  PR-REG-PAY               PIC ZZ,ZZZ.99.
+                10  FILLER                   PIC X(02).
+                10  PR-OT-PAY                PIC ZZ,ZZ9.99.
+                10  FILLER                   PIC X(02).
+                10  PR-FED-TAX               PIC ZZ,ZZ9.99.
+                10  FILLER                   PIC X(01).
+                10  PR-STATE-TAX             PIC ZZ,ZZ9.99.
+                10  FILLER                   PIC X(01).
+                10  PR-FICA                  PIC ZZ,ZZ9.99.
+                10  FILLER                   PIC X(01).
+                10  PR-BENEFITS              PIC ZZ,ZZ9.99.
+                10  FILLER                   PIC X(01).
+                10  PR-OTHER-DEDS            PIC ZZ,ZZ9.99.
+                10  FILLER                   PIC X(02).
+                10  PR-NET-PAY               PIC ZZ,ZZZ.99CR.
+                10  FILLER                   PIC X(15).
+
+        01  WS-DATE.
+            10  YY                       PIC 9(02).
+            10  MM                       PIC 9(02).
+            10  DD                       PIC 9(02).
+
+        01  WS-TIME.
+            10  HH                       PIC 9(02).
+            10  MN                       PIC 9(02).
+            10  SS                       PIC 9(02).
+            10  MS                       PIC 9(02).
+
+        01  HEADING-1.
+            10  FILLER                  PIC X(02) VALUE SPACES.
+            10  H-DATE.
+                15  H-MM                PIC 9(02).
+                15  H-SLASH1            PIC X(01) VALUE '/'.
+                15  H-DD                PIC 9(02).
+                15  H-SLASH2            PIC X(01) VALUE '/'.
+                15  H-YY                PIC 9(02).
+            10  FILLER                  PIC X(03) VALUE SPACES.
+            10  H-TIME.
+                15  H-HH                PIC Z9.
+                15  H-COLON             PIC X(01) VALUE ':'.
+                15  H-MN                PIC 9(02).
+            10  FILLER                  PIC X(04) VALUE SPACES.
+            10  FILLER                  PIC X(40) VALUE
+                'PROGRAM 3, (00)                        '.
+            10  FILLER                  PIC X(05) VALUE SPACES.
+            10  FILLER                  PIC X(06) VALUE 'PAGE: '.
+            10  H-PAGE                  PIC Z(03).
+
+        01  HEADING-2.
+            10  FILLER                  PIC X(40) VALUE
+                ' LAST           EMP#       HRS    REG P'.
+            10  FILLER                  PIC X(40) VALUE
+                'AY     OT PAY FED TX ST TX  FICA  BENE '.
+            10  FILLER                  PIC X(40) VALUE
+                'OTHER     NET PAY                      '.
+
+        PROCEDURE DIVISION.
+
+        010-START-HERE.
+            OPEN INPUT HOURS-FILE
+            OPEN INPUT EMPLOYEE-MASTER-FILE
+            OPEN OUTPUT PRINT-FILE
+            OPEN OUTPUT EXCEPT-FILE
+            OPEN OUTPUT SUSPENSE-FILE
+            OPEN I-O YTD-FILE
+            OPEN OUTPUT GL-FILE
+            OPEN INPUT OTRULES-FILE
+            PERFORM 100-READ-INPUT
+            PERFORM 850-GET-DATE
+            PERFORM 800-PRINT-HEADINGS
+            PERFORM 1800-PRINT-EXCEPT-HEADINGS
+
+            PERFORM 300-PROCESS-DATA
+              UNTIL EOF-FLAG = "YES"
+
+            PERFORM 900-PRINT-FINAL-TOTALS
+            PERFORM 910-PRINT-YTD-TOTALS
+            PERFORM 1900-PRINT-EXCEPT-TOTAL
+            PERFORM 1950-RECONCILE-CONTROLS
+            CLOSE HOURS-FILE
+            CLOSE EMPLOYEE-MASTER-FILE
+            CLOSE PRINT-FILE
+            CLOSE EXCEPT-FILE
+            CLOSE SUSPENSE-FILE
+            CLOSE YTD-FILE
+            CLOSE GL-FILE
+            CLOSE OTRULES-FILE
+            GOBACK.
+
+        100-READ-INPUT.
+            READ HOURS-FILE INTO WS-HOURS-REC
+              AT END
+                MOVE "YES" TO EOF-FLAG
+              NOT AT END
+                PERFORM 150-BUILD-PAY-REC
+            END-READ
+            ADD 1 TO REC-COUNT.
+
+        150-BUILD-PAY-REC.
+            MOVE HRS-ID-NUMBER TO PAY-ID-NUMBER
+            MOVE HRS-HOURS-WORKED TO PAY-HOURS-WORKED
+            MOVE "NO" TO WS-MASTER-NOT-FOUND
+            MOVE HRS-ID-NUMBER TO EMP-ID-NUMBER
+            READ EMPLOYEE-MASTER-FILE
+              INVALID KEY
+                MOVE "YES" TO WS-MASTER-NOT-FOUND
+                MOVE SPACES TO PAY-DIV
+                MOVE SPACES TO PAY-DEPT
+                MOVE SPACES TO PAY-LAST-NAME
+                MOVE SPACES TO PAY-PAY-TYPE
+                MOVE 0 TO PAY-EMP-RATE
+                INITIALIZE PAY-DEDUCTIONS
+              NOT INVALID KEY
+                MOVE EMP-DIV TO PAY-DIV
+                MOVE EMP-DEPT TO PAY-DEPT
+                MOVE EMP-LAST-NAME TO PAY-LAST-NAME
+                MOVE EMP-PAY-TYPE TO PAY-PAY-TYPE
+                MOVE EMP-RATE TO PAY-EMP-RATE
+                MOVE EMP-FED-TAX TO PAY-FED-TAX
+                MOVE EMP-STATE-TAX TO PAY-STATE-TAX
+                MOVE EMP-FICA TO PAY-FICA
+                MOVE EMP-BENEFITS TO PAY-BENEFITS
+                MOVE EMP-OTHER-DEDS TO PAY-OTHER-DEDS
+            END-READ
+            .
+
+        300-PROCESS-DATA.
+            MOVE PAY-LAST-NAME TO PR-LAST-NAME
+            MOVE PAY-ID-NUMBER TO PR-ID-NUMBER
+            MOVE PAY-HOURS-WORKED TO PR-HOURS-WORKED
+            MOVE 0 TO WS-REG-PAY
+            MOVE 0 TO WS-OT-PAY
+            MOVE 0 TO WS-OT-HOURS
+            MOVE 0 TO WS-REG-HOURS
+            MOVE 0 TO WS-NET-PAY
+            PERFORM 320-LOOKUP-OT-RULES
+            PERFORM 400-CALC-PAY
+            IF WS-VALID-REC EQUAL "YES"
+                PERFORM 550-ACCUM-FINAL-TOTALS
+                ADD 1 TO PROCESSED-COUNT
+                PERFORM 495-UPDATE-YTD
+                PERFORM 1600-WRITE-GL-RECORD
+                PERFORM 700-PRINT-LINE
+            END-IF
+            PERFORM 100-READ-INPUT.
+
+        320-LOOKUP-OT-RULES.
+            MOVE PAY-DIV TO OTR-DIV
+            READ OTRULES-FILE
+              INVALID KEY
+                MOVE 40 TO WS-OT-THRESHOLD
+                MOVE 1.5 TO WS-OT-MULTIPLIER
+              NOT INVALID KEY
+                MOVE OTR-THRESHOLD TO WS-OT-THRESHOLD
+                MOVE OTR-MULTIPLIER TO WS-OT-MULTIPLIER
+            END-READ
+            .
+
+        400-CALC-PAY.
+            MOVE "YES" TO WS-VALID-REC
+            MOVE PAY-HOURS-WORKED TO WS-HOURS-WORKED
+            MOVE PAY-FED-TAX TO WS-FED-TAX
+            MOVE PAY-STATE-TAX TO WS-STATE-TAX
+            MOVE PAY-FICA TO WS-FICA
+            MOVE PAY-BENEFITS TO WS-BENEFITS
+            MOVE PAY-OTHER-DEDS TO WS-OTHER-DEDS
+            ADD WS-FED-TAX WS-STATE-TAX WS-FICA WS-BENEFITS
+                WS-OTHER-DEDS GIVING WS-TOTAL-DEDS
+            IF WS-MASTER-NOT-FOUND EQUAL "YES"
+                MOVE "NO" TO WS-VALID-REC
+                MOVE 'EMPLOYEE NOT FOUND ON MASTER FILE'
+                  TO WS-REJECT-REASON
+                PERFORM 490-REJECT-RECORD
+            ELSE
+                IF PAY-PAY-TYPE EQUAL 'H'
+                    PERFORM 450-CALC-HOURLY
+                    MOVE WS-REG-PAY TO PR-REG-PAY
+                    MOVE WS-OT-PAY TO PR-OT-PAY
+                    MOVE WS-FED-TAX TO PR-FED-TAX
+                    MOVE WS-STATE-TAX TO PR-STATE-TAX
+                    MOVE WS-FICA TO PR-FICA
+                    MOVE WS-BENEFITS TO PR-BENEFITS
+                    MOVE WS-OTHER-DEDS TO PR-OTHER-DEDS
+                    MOVE WS-NET-PAY TO PR-NET-PAY
+                ELSE
+                    IF PAY-PAY-TYPE EQUAL 'S'
+                        PERFORM 440-CALC-SALARY
+                        MOVE WS-REG-PAY TO PR-REG-PAY
+                        MOVE WS-OT-PAY TO PR-OT-PAY
+                        MOVE WS-FED-TAX TO PR-FED-TAX
+                        MOVE WS-STATE-TAX TO PR-STATE-TAX
+                        MOVE WS-FICA TO PR-FICA
+                        MOVE WS-BENEFITS TO PR-BENEFITS
+                        MOVE WS-OTHER-DEDS TO PR-OTHER-DEDS
+                        MOVE WS-NET-PAY TO PR-NET-PAY
+                    ELSE
+                        MOVE "NO" TO WS-VALID-REC
+                        MOVE 'INVALID PAY TYPE - RECORD IGNORED'
+                          TO WS-REJECT-REASON
+                        PERFORM 490-REJECT-RECORD
+                    END-IF
+                END-IF
+            END-IF
+            .
+
+        440-CALC-SALARY.
+            MOVE PAY-EMP-RATE TO WS-REG-PAY
+            MOVE PAY-EMP-RATE TO WS-GROSS-PAY
+            MOVE 0 TO WS-OT-PAY
+            SUBTRACT WS-TOTAL-DEDS FROM WS-GROSS-PAY
+              GIVING WS-NET-PAY
+            .
+
+        450-CALC-HOURLY.
+            IF WS-HOURS-WORKED > WS-OT-THRESHOLD
+                SUBTRACT WS-OT-THRESHOLD FROM WS-HOURS-WORKED
+                  GIVING WS-OT-HOURS
+                ADD WS-OT-THRESHOLD TO WS-REG-HOURS
+            ELSE
+                ADD WS-HOURS-WORKED TO WS-REG-HOURS
+            END-IF
+            MULTIPLY WS-REG-HOURS BY PAY-EMP-RATE
+              GIVING WS-REG-PAY ROUNDED
+            MULTIPLY WS-OT-MULTIPLIER BY PAY-EMP-RATE
+              GIVING WS-OT-RATE ROUNDED
+            MULTIPLY WS-OT-RATE BY WS-OT-HOURS
+              GIVING WS-OT-PAY ROUNDED
+            ADD WS-REG-PAY TO WS-OT-PAY
+              GIVING WS-GROSS-PAY
+            SUBTRACT WS-TOTAL-DEDS FROM WS-GROSS-PAY
+              GIVING WS-NET-PAY
+            .
+
+        550-ACCUM-FINAL-TOTALS.
+            ADD WS-HOURS-WORKED TO FT-HOURS-WORKED
+            ADD WS-REG-PAY TO FT-REG-PAY
+            ADD WS-OT-PAY TO FT-OT-PAY
+            ADD WS-FED-TAX TO FT-FED-TAX
+            ADD WS-STATE-TAX TO FT-STATE-TAX
+            ADD WS-FICA TO FT-FICA
+            ADD WS-BENEFITS TO FT-BENEFITS
+            ADD WS-OTHER-DEDS TO FT-OTHER-DEDS
+            ADD WS-NET-PAY TO FT-NET-PAY
+            ADD WS-GROSS-PAY TO FT-GROSS-PAY
+            .
+
+        490-REJECT-RECORD.
+            ADD 1 TO REJECT-COUNT
+            MOVE SPACES TO WS-EXCEPT-LINE
+            MOVE PAY-DIV TO EX-DIV
+            MOVE PAY-DEPT TO EX-DEPT
+            MOVE PAY-ID-NUMBER TO EX-ID-NUMBER
+            MOVE PAY-LAST-NAME TO EX-LAST-NAME
+            MOVE WS-REJECT-REASON TO EX-REASON
+            PERFORM 1700-PRINT-EXCEPT-LINE
+            MOVE SPACES TO WS-SUSPENSE-REC
+            MOVE PAY-ID-NUMBER TO SUSP-ID-NUMBER
+            MOVE PAY-DIV TO SUSP-DIV
+            MOVE PAY-DEPT TO SUSP-DEPT
+            MOVE PAY-LAST-NAME TO SUSP-LAST-NAME
+            MOVE PAY-PAY-TYPE TO SUSP-PAY-TYPE
+            MOVE PAY-HOURS-WORKED TO SUSP-HOURS-WORKED
+            MOVE PAY-EMP-RATE TO SUSP-EMP-RATE
+            ADD PAY-FED-TAX PAY-STATE-TAX PAY-FICA PAY-BENEFITS
+                PAY-OTHER-DEDS GIVING SUSP-EMP-DEDS
+            MOVE WS-REJECT-REASON TO SUSP-REASON
+            WRITE SUSPENSE-FILE-REC FROM WS-SUSPENSE-REC
+            .
+
+        495-UPDATE-YTD.
+            MOVE PAY-ID-NUMBER TO YTD-ID-NUMBER
+            READ YTD-FILE
+              INVALID KEY
+                INITIALIZE YTD-FILE-REC
+                MOVE PAY-ID-NUMBER TO YTD-ID-NUMBER
+                MOVE "YES" TO WS-YTD-NOT-FOUND
+              NOT INVALID KEY
+                MOVE "NO" TO WS-YTD-NOT-FOUND
+            END-READ
+            ADD WS-HOURS-WORKED TO YTD-HR-USED
+            ADD WS-REG-PAY TO YTD-REG-PAY
+            ADD WS-OT-PAY TO YTD-OT-PAY
+            ADD WS-TOTAL-DEDS TO YTD-EMP-DEDS
+            ADD WS-NET-PAY TO YTD-NET-PAY
+            ADD WS-GROSS-PAY TO YTD-GROSS-PAY
+            IF WS-YTD-NOT-FOUND EQUAL "YES"
+                WRITE YTD-FILE-REC
+            ELSE
+                REWRITE YTD-FILE-REC
+            END-IF
+            ADD YTD-HR-USED TO FT-YTD-HOURS-WORKED
+            ADD YTD-REG-PAY TO FT-YTD-REG-PAY
+            ADD YTD-OT-PAY TO FT-YTD-OT-PAY
+            ADD YTD-EMP-DEDS TO FT-YTD-EMP-DEDS
+            ADD YTD-NET-PAY TO FT-YTD-NET-PAY
+            ADD YTD-GROSS-PAY TO FT-YTD-GROSS-PAY
+            .
+
+        1600-WRITE-GL-RECORD.
+            MOVE SPACES TO WS-GL-REC
+            MOVE PAY-ID-NUMBER TO GL-ACCOUNT
+            MOVE PAY-DIV TO GL-DIV
+            MOVE PAY-DEPT TO GL-DEPT
+            MOVE WS-NET-PAY TO GL-NET-PAY
+            WRITE GL-FILE-REC FROM WS-GL-REC
+            .
+
+        1700-PRINT-EXCEPT-LINE.
+            WRITE EXCEPT-REC FROM WS-EXCEPT-LINE
+              AFTER ADVANCING 1 LINES
+            END-WRITE
+            MOVE SPACES TO WS-EXCEPT-LINE
+            .
+
+        1800-PRINT-EXCEPT-HEADINGS.
+            MOVE WS-PAGE TO EH-PAGE
+            WRITE EXCEPT-REC FROM EXCEPT-HEADING-1
+              AFTER ADVANCING PAGE
+            END-WRITE
+            WRITE EXCEPT-REC FROM EXCEPT-HEADING-2
+              AFTER ADVANCING 2 LINES
+            END-WRITE
+            .
+
+        1900-PRINT-EXCEPT-TOTAL.
+            MOVE SPACES TO WS-EXCEPT-LINE
+            MOVE 'TOTAL RECORDS REJECTED:' TO EX-REASON
+            MOVE REJECT-COUNT TO EX-ID-NUMBER
+            PERFORM 1700-PRINT-EXCEPT-LINE
+            .
+
+        1950-RECONCILE-CONTROLS.
+            COMPUTE WS-RECS-READ = REC-COUNT - 1
+            COMPUTE WS-RECS-ACCOUNTED = PROCESSED-COUNT + REJECT-COUNT
+            IF WS-RECS-READ NOT EQUAL WS-RECS-ACCOUNTED
+                MOVE SPACES TO WS-EXCEPT-LINE
+                MOVE 'RECORD COUNT OUT OF BALANCE - SEE LOG'
+                  TO EX-REASON
+                PERFORM 1700-PRINT-EXCEPT-LINE
+                DISPLAY 'TOTALS RECONCILIATION - RECORDS READ '
+                   WS-RECS-READ ' NOT EQUAL PROCESSED+REJECTED '
+                   WS-RECS-ACCOUNTED
+            END-IF
+            OPEN INPUT CONTROL-FILE
+            READ CONTROL-FILE INTO WS-CONTROL-REC
+              AT END
+                MOVE "YES" TO WS-NO-CONTROL-CARD
+            END-READ
+            IF WS-NO-CONTROL-CARD NOT EQUAL "YES"
+                IF CTL-REC-COUNT NOT EQUAL WS-RECS-READ
+                    MOVE SPACES TO WS-EXCEPT-LINE
+                    MOVE 'RECORD COUNT DOES NOT MATCH CONTROL CARD'
+                      TO EX-REASON
+                    PERFORM 1700-PRINT-EXCEPT-LINE
+                    DISPLAY 'TOTALS RECONCILIATION - EXPECTED RECORD '
+                       'COUNT ' CTL-REC-COUNT ' ACTUAL ' WS-RECS-READ
+                END-IF
+                IF CTL-GROSS-TOTAL NOT EQUAL FT-GROSS-PAY
+                    MOVE SPACES TO WS-EXCEPT-LINE
+                    MOVE 'GROSS PAY DOES NOT MATCH CONTROL CARD'
+                      TO EX-REASON
+                    PERFORM 1700-PRINT-EXCEPT-LINE
+                    DISPLAY 'TOTALS RECONCILIATION - EXPECTED GROSS '
+                       CTL-GROSS-TOTAL ' ACTUAL ' FT-GROSS-PAY
+                END-IF
+            END-IF
+            CLOSE CONTROL-FILE
+            .
+
+        700-PRINT-LINE.
+            PERFORM 750-WRITE
+            IF WS-LINE-COUNT > 50
+                PERFORM 800-PRINT-HEADINGS
+            END-IF
+            .
+
+        750-WRITE.
+            WRITE PRINT-REC FROM WS-PRINT-REC
+              AFTER ADVANCING WS-SPACING LINES
+            END-WRITE
+            ADD WS-SPACING TO WS-LINE-COUNT
+            MOVE 2 TO WS-SPACING
+            MOVE SPACES TO WS-PRINT-REC
+            .
+
+        800-PRINT-HEADINGS.
+            ADD 1 TO WS-PAGE
+            MOVE WS-PAGE TO H-PAGE
+            WRITE PRINT-REC FROM HEADING-1
+              AFTER ADVANCING PAGE
+            END-WRITE
+            MOVE HEADING-2 TO WS-PRINT-REC
+            MOVE 2 TO WS-SPACING
+            PERFORM 750-WRITE
+            MOVE 2 TO WS-SPACING
+            MOVE 0 TO WS-LINE-COUNT
+            .
+
+        850-GET-DATE.
+            ACCEPT WS-DATE FROM DATE
+            MOVE MM TO H-MM
+            MOVE DD TO H-DD
+            MOVE YY TO H-YY
+            ACCEPT WS-TIME FROM TIME
+            MOVE HH TO H-HH
+            MOVE MN TO H-MN
+            .
+
+        900-PRINT-FINAL-TOTALS.
+            MOVE ' FINAL TOTALS' TO PR-TOT-MSG
+            MOVE FT-HOURS-WORKED TO PR-HOURS-WORKED
+            MOVE FT-REG-PAY TO PR-REG-PAY
+            MOVE FT-OT-PAY TO PR-OT-PAY
+            MOVE FT-FED-TAX TO PR-FED-TAX
+            MOVE FT-STATE-TAX TO PR-STATE-TAX
+            MOVE FT-FICA TO PR-FICA
+            MOVE FT-BENEFITS TO PR-BENEFITS
+            MOVE FT-OTHER-DEDS TO PR-OTHER-DEDS
+            MOVE FT-NET-PAY TO PR-NET-PAY
+            PERFORM 700-PRINT-LINE
+            .
+
+        910-PRINT-YTD-TOTALS.
+            MOVE ' YEAR-TO-DATE' TO PR-TOT-MSG
+            MOVE FT-YTD-HOURS-WORKED TO PR-HOURS-WORKED
+            MOVE FT-YTD-REG-PAY TO PR-REG-PAY
+            MOVE FT-YTD-OT-PAY TO PR-OT-PAY
+            MOVE FT-YTD-EMP-DEDS TO PR-OTHER-DEDS
+            MOVE FT-YTD-NET-PAY TO PR-NET-PAY
+            PERFORM 700-PRINT-LINE
+            .
+
